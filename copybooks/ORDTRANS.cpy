@@ -0,0 +1,34 @@
+      *> ORDTRANS.cpy
+      *> Record layout for ORDER-TRANS-FILE, the daily sales
+      *> transaction log. One record is written per completed sale
+      *> at checkout. Read sequentially end-of-day by the sales
+      *> summary report and the delivery manifest extract.
+       01  ORDER-TRANS-RECORD.
+           05  OT-ORDER-NUMBER          PIC 9(8).
+           05  OT-ORDER-DATE            PIC 9(8).
+           05  OT-ORDER-TIME            PIC 9(6).
+           05  OT-CUSTOMER-ID           PIC X(10).
+           05  OT-LINE-ITEM-COUNT       PIC 9(2).
+           05  OT-LINE-ITEMS OCCURS 20 TIMES.
+               10  OT-ITEM-FLOWER-CODE      PIC X(3).
+               10  OT-ITEM-QUANTITY         PIC 9(5).
+               10  OT-ITEM-UNIT-PRICE       PIC 9(4)V99.
+               10  OT-ITEM-EXTENDED-PRICE   PIC 9(6)V99.
+           05  OT-MERCHANDISE-SUBTOTAL  PIC 9(6)V99.
+           05  OT-PROMO-CODE            PIC X(10).
+           05  OT-DISCOUNT-PERCENT      PIC 9(3)V99.
+           05  OT-DISCOUNT-AMOUNT       PIC 9(6)V99.
+           05  OT-TAX-RATE              PIC 9(2)V999.
+           05  OT-TAX-AMOUNT            PIC 9(6)V99.
+           05  OT-GRAND-TOTAL           PIC 9(6)V99.
+           05  OT-TENDER-TYPE           PIC X(4).
+               88  OT-TENDER-CASH       VALUE "CASH".
+               88  OT-TENDER-CARD       VALUE "CARD".
+               88  OT-TENDER-GIFT       VALUE "GIFT".
+           05  OT-AMOUNT-TENDERED       PIC 9(6)V99.
+           05  OT-CHANGE-DUE            PIC 9(6)V99.
+           05  OT-DELIVERY-FLAG         PIC X.
+               88  OT-IS-DELIVERY-ORDER  VALUE "Y".
+           05  OT-DELIVERY-ADDRESS      PIC X(40).
+           05  OT-DELIVERY-DATE         PIC 9(8).
+           05  OT-DELIVERY-TIME         PIC 9(6).
