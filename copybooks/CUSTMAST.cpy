@@ -0,0 +1,15 @@
+      *> CUSTMAST.cpy
+      *> Record layout for CUSTOMER-MASTER-FILE. Keyed by customer
+      *> ID, with an alternate key on phone number so counter staff
+      *> can look a regular up either way. Carries the customer's
+      *> last order so it can be rung up again with one key.
+       01  CUSTOMER-MASTER-RECORD.
+           05  CM-CUSTOMER-ID           PIC X(10).
+           05  CM-PHONE-NUMBER          PIC X(10).
+           05  CM-CUSTOMER-NAME         PIC X(30).
+           05  CM-DELIVERY-ADDRESS      PIC X(40).
+           05  CM-STANDING-DISCOUNT-PCT PIC 9(3)V99.
+           05  CM-LAST-ORDER-ITEM-COUNT PIC 9(2).
+           05  CM-LAST-ORDER-ITEMS OCCURS 10 TIMES.
+               10  CM-LAST-FLOWER-CODE  PIC X(3).
+               10  CM-LAST-QUANTITY     PIC 9(5).
