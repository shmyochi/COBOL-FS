@@ -0,0 +1,9 @@
+      *> FLWMAST.cpy
+      *> Record layout for FLOWER-MASTER-FILE.
+      *> Keyed by the 3-letter order code used throughout the order
+      *> paragraphs (CHR, DAI, GAR, ORC, POI, ROS, SUN, TUL).
+       01  FLOWER-MASTER-RECORD.
+           05  FM-FLOWER-CODE          PIC X(3).
+           05  FM-FLOWER-NAME          PIC X(20).
+           05  FM-PRICE                PIC 9(4)V99.
+           05  FM-QTY-ON-HAND          PIC 9(5).
