@@ -0,0 +1,7 @@
+      *> ORDSEQ.cpy
+      *> Record layout for ORDER-SEQUENCE-FILE, a single-record
+      *> persisted counter used to hand out a unique OT-ORDER-NUMBER
+      *> to every sale, across runs, since CBB.cbl rings up one sale
+      *> per execution.
+       01  ORDER-SEQUENCE-RECORD.
+           05  OS-LAST-ORDER-NUMBER    PIC 9(8).
