@@ -0,0 +1,6 @@
+      *> TAXCFG.cpy
+      *> Record layout for TAX-CONFIG-FILE, a single-record maintained
+      *> store for the sales tax rate. Run CBBTAXLD to change the rate
+      *> rather than recompiling CBB.cbl.
+       01  TAX-CONFIG-RECORD.
+           05  TC-TAX-RATE    PIC 9(2)V999.
