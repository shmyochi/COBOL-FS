@@ -0,0 +1,72 @@
+           >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TaxRateMaintenance.
+
+      *> Maintenance utility for TAX-CONFIG-FILE, the single-record
+      *> store CBB.cbl reads its sales tax rate from at startup. Run
+      *> this to change the rate the shop charges instead of editing
+      *> and recompiling CBB.cbl. Mirrors CBBFMLD.cbl's menu-driven
+      *> approach to the flower master file.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TAX-CONFIG-FILE ASSIGN TO "TAXCFG.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TAX-CONFIG-FILE.
+           COPY "TAXCFG.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-TC-STATUS PIC XX.
+       01 WS-MENU-CHOICE PIC X.
+       01 WS-ED-RATE PIC ZZ9.999.
+
+       PROCEDURE DIVISION.
+
+           PERFORM UNTIL WS-MENU-CHOICE = "3"
+               PERFORM DISPLAY-MENU
+               ACCEPT WS-MENU-CHOICE
+               EVALUATE WS-MENU-CHOICE
+                   WHEN "1" PERFORM DISPLAY-CURRENT-RATE
+                   WHEN "2" PERFORM UPDATE-TAX-RATE
+                   WHEN "3" CONTINUE
+                   WHEN OTHER DISPLAY "Invalid selection."
+               END-EVALUATE
+           END-PERFORM.
+
+           STOP RUN.
+
+       DISPLAY-MENU.
+           DISPLAY " ".
+           DISPLAY "TAX RATE MAINTENANCE".
+           DISPLAY "(1) Display the current tax rate".
+           DISPLAY "(2) Update the tax rate".
+           DISPLAY "(3) Exit".
+           DISPLAY "Enter your choice: ".
+
+       DISPLAY-CURRENT-RATE.
+           OPEN INPUT TAX-CONFIG-FILE.
+           IF WS-TC-STATUS = "35"
+               DISPLAY "No tax rate has been set yet."
+           ELSE
+               READ TAX-CONFIG-FILE
+                   AT END
+                       DISPLAY "No tax rate has been set yet."
+                   NOT AT END
+                       MOVE TC-TAX-RATE TO WS-ED-RATE
+                       DISPLAY "Current tax rate: " WS-ED-RATE "%"
+               END-READ
+               CLOSE TAX-CONFIG-FILE
+           END-IF.
+
+       UPDATE-TAX-RATE.
+           DISPLAY "Enter the new tax rate (e.g. 08.250 for 8.25%): ".
+           ACCEPT TC-TAX-RATE.
+           OPEN OUTPUT TAX-CONFIG-FILE.
+           WRITE TAX-CONFIG-RECORD.
+           CLOSE TAX-CONFIG-FILE.
+           DISPLAY "Tax rate updated.".
