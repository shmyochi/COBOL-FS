@@ -0,0 +1,144 @@
+           >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EndOfDaySalesSummary.
+
+      *> End-of-day report. Reads the day's ORDER-TRANS-FILE once and
+      *> prints units sold and revenue per flower code, total merchandise
+      *> revenue and tax collected, and a breakdown by payment tender.
+      *> Total revenue is summed on the same pre-tax/pre-discount basis
+      *> as the flower breakdown (merchandise subtotal) so the two
+      *> sections foot against each other; tax is broken out separately
+      *> rather than folded into "revenue".
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDER-TRANS-FILE ASSIGN TO "ORDTRANS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDER-TRANS-FILE.
+           COPY "ORDTRANS.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-OT-STATUS PIC XX.
+       01 WS-IDX PIC 9(4) VALUE 0.
+       01 WS-FLOWER-IDX PIC 9(4) VALUE 0.
+       01 WS-ORDER-COUNT PIC 9(6) VALUE 0.
+
+       01 FLOWER-SUMMARY-TABLE.
+           05 WS-FLOWER-SUMMARY-COUNT PIC 9(4) VALUE 0.
+           05 FLOWER-SUMMARY-ENTRY OCCURS 50 TIMES.
+               10 FSE-FLOWER-CODE    PIC X(3).
+               10 FSE-UNITS-SOLD     PIC 9(7).
+               10 FSE-REVENUE        PIC 9(8)V99.
+
+       01 WS-FLOWER-FOUND-SW PIC X VALUE "N".
+           88 WS-FLOWER-SUMMARY-FOUND VALUE "Y".
+
+       01 TENDER-SUMMARY-TABLE.
+           05 WS-CASH-TOTAL PIC 9(8)V99 VALUE 0.
+           05 WS-CARD-TOTAL PIC 9(8)V99 VALUE 0.
+           05 WS-GIFT-TOTAL PIC 9(8)V99 VALUE 0.
+
+       01 WS-GRAND-REVENUE-TOTAL PIC 9(8)V99 VALUE 0.
+       01 WS-TAX-COLLECTED-TOTAL PIC 9(8)V99 VALUE 0.
+       01 WS-ED-BIG-AMOUNT PIC ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+
+           PERFORM OPEN-ORDER-TRANS-FILE.
+           PERFORM SUMMARIZE-ORDERS.
+           CLOSE ORDER-TRANS-FILE.
+
+           PERFORM DISPLAY-SUMMARY-REPORT.
+
+           STOP RUN.
+
+       OPEN-ORDER-TRANS-FILE.
+           OPEN INPUT ORDER-TRANS-FILE.
+           IF WS-OT-STATUS NOT = "00"
+               DISPLAY "Unable to open " "ORDTRANS.DAT" " - status " WS-OT-STATUS
+               STOP RUN
+           END-IF.
+
+       SUMMARIZE-ORDERS.
+           PERFORM UNTIL WS-OT-STATUS NOT = "00"
+               READ ORDER-TRANS-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-OT-STATUS
+                   NOT AT END
+                       ADD 1 TO WS-ORDER-COUNT
+                       PERFORM SUMMARIZE-ORDER-LINE-ITEMS
+                       PERFORM SUMMARIZE-ORDER-TENDER
+                       ADD OT-MERCHANDISE-SUBTOTAL TO WS-GRAND-REVENUE-TOTAL
+                       ADD OT-TAX-AMOUNT TO WS-TAX-COLLECTED-TOTAL
+               END-READ
+           END-PERFORM.
+
+       SUMMARIZE-ORDER-LINE-ITEMS.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > OT-LINE-ITEM-COUNT
+               PERFORM FIND-OR-ADD-FLOWER-SUMMARY
+               ADD OT-ITEM-QUANTITY(WS-IDX)
+                   TO FSE-UNITS-SOLD(WS-FLOWER-IDX)
+               ADD OT-ITEM-EXTENDED-PRICE(WS-IDX)
+                   TO FSE-REVENUE(WS-FLOWER-IDX)
+           END-PERFORM.
+
+       FIND-OR-ADD-FLOWER-SUMMARY.
+           MOVE "N" TO WS-FLOWER-FOUND-SW.
+           PERFORM VARYING WS-FLOWER-IDX FROM 1 BY 1
+                   UNTIL WS-FLOWER-IDX > WS-FLOWER-SUMMARY-COUNT
+                       OR WS-FLOWER-SUMMARY-FOUND
+               IF FSE-FLOWER-CODE(WS-FLOWER-IDX) = OT-ITEM-FLOWER-CODE(WS-IDX)
+                   SET WS-FLOWER-SUMMARY-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
+           IF NOT WS-FLOWER-SUMMARY-FOUND
+               ADD 1 TO WS-FLOWER-SUMMARY-COUNT
+               MOVE WS-FLOWER-SUMMARY-COUNT TO WS-FLOWER-IDX
+               MOVE OT-ITEM-FLOWER-CODE(WS-IDX) TO FSE-FLOWER-CODE(WS-FLOWER-IDX)
+               MOVE 0 TO FSE-UNITS-SOLD(WS-FLOWER-IDX)
+               MOVE 0 TO FSE-REVENUE(WS-FLOWER-IDX)
+           END-IF.
+
+       SUMMARIZE-ORDER-TENDER.
+           EVALUATE TRUE
+               WHEN OT-TENDER-CASH
+                   ADD OT-GRAND-TOTAL TO WS-CASH-TOTAL
+               WHEN OT-TENDER-CARD
+                   ADD OT-GRAND-TOTAL TO WS-CARD-TOTAL
+               WHEN OT-TENDER-GIFT
+                   ADD OT-GRAND-TOTAL TO WS-GIFT-TOTAL
+           END-EVALUATE.
+
+       DISPLAY-SUMMARY-REPORT.
+           DISPLAY " ".
+           DISPLAY "------------ END OF DAY SALES SUMMARY ------------".
+           DISPLAY "Orders processed: " WS-ORDER-COUNT.
+           DISPLAY " ".
+           DISPLAY "Sales by flower code:".
+           PERFORM VARYING WS-FLOWER-IDX FROM 1 BY 1
+                   UNTIL WS-FLOWER-IDX > WS-FLOWER-SUMMARY-COUNT
+               MOVE FSE-REVENUE(WS-FLOWER-IDX) TO WS-ED-BIG-AMOUNT
+               DISPLAY "  " FSE-FLOWER-CODE(WS-FLOWER-IDX)
+                   " units: " FSE-UNITS-SOLD(WS-FLOWER-IDX)
+                   " revenue: $" WS-ED-BIG-AMOUNT
+           END-PERFORM.
+           DISPLAY " ".
+           DISPLAY "Sales by payment tender:".
+           MOVE WS-CASH-TOTAL TO WS-ED-BIG-AMOUNT.
+           DISPLAY "  Cash: $" WS-ED-BIG-AMOUNT.
+           MOVE WS-CARD-TOTAL TO WS-ED-BIG-AMOUNT.
+           DISPLAY "  Card: $" WS-ED-BIG-AMOUNT.
+           MOVE WS-GIFT-TOTAL TO WS-ED-BIG-AMOUNT.
+           DISPLAY "  Gift Certificate: $" WS-ED-BIG-AMOUNT.
+           DISPLAY " ".
+           MOVE WS-GRAND-REVENUE-TOTAL TO WS-ED-BIG-AMOUNT.
+           DISPLAY "Total revenue (merchandise, pre-tax/discount): $" WS-ED-BIG-AMOUNT.
+           MOVE WS-TAX-COLLECTED-TOTAL TO WS-ED-BIG-AMOUNT.
+           DISPLAY "Tax collected: $" WS-ED-BIG-AMOUNT.
+           DISPLAY "---------------------------------------------------".
