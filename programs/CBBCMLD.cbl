@@ -0,0 +1,135 @@
+           >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CustomerMasterMaintenance.
+
+      *> Maintenance utility for CUSTOMER-MASTER-FILE. Run this to
+      *> enroll a new regular customer (ID, phone, name, delivery
+      *> address, standing discount) or update one already on file,
+      *> instead of poking records into the indexed file some other
+      *> way. Mirrors CBBFMLD.cbl's menu-driven approach to the
+      *> flower master file.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CUSTOMER-ID
+               ALTERNATE RECORD KEY IS CM-PHONE-NUMBER WITH DUPLICATES
+               FILE STATUS IS WS-CM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE.
+           COPY "CUSTMAST.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-CM-STATUS PIC XX.
+       01 WS-MENU-CHOICE PIC X.
+       01 WS-IDX PIC 9(4) VALUE 0.
+       01 WS-CUSTOMER-EXISTS-SW PIC X VALUE "N".
+           88 WS-CUSTOMER-EXISTS VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+           PERFORM OPEN-CUSTOMER-MASTER.
+
+           PERFORM UNTIL WS-MENU-CHOICE = "3"
+               PERFORM DISPLAY-MENU
+               ACCEPT WS-MENU-CHOICE
+               EVALUATE WS-MENU-CHOICE
+                   WHEN "1" PERFORM ADD-OR-UPDATE-CUSTOMER
+                   WHEN "2" PERFORM LIST-ALL-CUSTOMERS
+                   WHEN "3" CONTINUE
+                   WHEN OTHER DISPLAY "Invalid selection."
+               END-EVALUATE
+           END-PERFORM.
+
+           CLOSE CUSTOMER-MASTER-FILE.
+           STOP RUN.
+
+       OPEN-CUSTOMER-MASTER.
+           OPEN I-O CUSTOMER-MASTER-FILE.
+           IF WS-CM-STATUS = "35"
+               OPEN OUTPUT CUSTOMER-MASTER-FILE
+               CLOSE CUSTOMER-MASTER-FILE
+               OPEN I-O CUSTOMER-MASTER-FILE
+           END-IF.
+
+       DISPLAY-MENU.
+           DISPLAY " ".
+           DISPLAY "CUSTOMER MASTER MAINTENANCE".
+           DISPLAY "(1) Add or update a customer".
+           DISPLAY "(2) List all customers".
+           DISPLAY "(3) Exit".
+           DISPLAY "Enter your choice: ".
+
+       ADD-OR-UPDATE-CUSTOMER.
+           DISPLAY "Enter the customer ID: ".
+           ACCEPT CM-CUSTOMER-ID.
+           PERFORM LOOKUP-EXISTING-CUSTOMER.
+
+           DISPLAY "Enter the phone number: ".
+           ACCEPT CM-PHONE-NUMBER.
+           DISPLAY "Enter the customer name: ".
+           ACCEPT CM-CUSTOMER-NAME.
+           DISPLAY "Enter the delivery address: ".
+           ACCEPT CM-DELIVERY-ADDRESS.
+           PERFORM ASK-STANDING-DISCOUNT-PCT.
+
+           IF NOT WS-CUSTOMER-EXISTS
+               MOVE 0 TO CM-LAST-ORDER-ITEM-COUNT
+               PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 10
+                   MOVE SPACES TO CM-LAST-FLOWER-CODE(WS-IDX)
+                   MOVE 0 TO CM-LAST-QUANTITY(WS-IDX)
+               END-PERFORM
+           END-IF.
+           PERFORM WRITE-OR-REWRITE-CUSTOMER.
+
+       ASK-STANDING-DISCOUNT-PCT.
+           MOVE 999.99 TO CM-STANDING-DISCOUNT-PCT.
+           PERFORM UNTIL CM-STANDING-DISCOUNT-PCT NOT > 100
+               DISPLAY "Enter the standing discount percent, 0-100 (0 if none): "
+               ACCEPT CM-STANDING-DISCOUNT-PCT
+               IF CM-STANDING-DISCOUNT-PCT > 100
+                   DISPLAY "Discount percent cannot exceed 100. Please try again."
+               END-IF
+           END-PERFORM.
+
+       LOOKUP-EXISTING-CUSTOMER.
+           MOVE "N" TO WS-CUSTOMER-EXISTS-SW.
+           READ CUSTOMER-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET WS-CUSTOMER-EXISTS TO TRUE
+           END-READ.
+
+       WRITE-OR-REWRITE-CUSTOMER.
+           WRITE CUSTOMER-MASTER-RECORD
+               INVALID KEY
+                   REWRITE CUSTOMER-MASTER-RECORD
+                       INVALID KEY
+                           DISPLAY "Unable to save " CM-CUSTOMER-ID
+           END-WRITE.
+
+       LIST-ALL-CUSTOMERS.
+           MOVE LOW-VALUES TO CM-CUSTOMER-ID.
+           START CUSTOMER-MASTER-FILE KEY IS NOT LESS THAN CM-CUSTOMER-ID
+               INVALID KEY
+                   DISPLAY "Customer master file is empty."
+           END-START.
+
+           IF WS-CM-STATUS = "00"
+               PERFORM UNTIL WS-CM-STATUS NOT = "00"
+                   READ CUSTOMER-MASTER-FILE NEXT RECORD
+                       AT END
+                           MOVE "10" TO WS-CM-STATUS
+                       NOT AT END
+                           DISPLAY CM-CUSTOMER-ID " " CM-CUSTOMER-NAME
+                               " phone " CM-PHONE-NUMBER
+                               " discount " CM-STANDING-DISCOUNT-PCT "%"
+                   END-READ
+               END-PERFORM
+           END-IF.
