@@ -0,0 +1,132 @@
+           >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DeliveryManifestExtract.
+
+      *> Batch extract for the delivery drivers. Reads the day's
+      *> ORDER-TRANS-FILE, pulls out the orders flagged for delivery,
+      *> and prints them as a manifest sorted by requested delivery
+      *> time so the driver can run the route in order.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDER-TRANS-FILE ASSIGN TO "ORDTRANS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDER-TRANS-FILE.
+           COPY "ORDTRANS.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-OT-STATUS PIC XX.
+       01 WS-REQUESTED-DATE PIC 9(8).
+       01 WS-ED-AMOUNT PIC ZZZ,ZZ9.99.
+       01 WS-IDX PIC 9(4) VALUE 0.
+       01 WS-SWAP-IDX PIC 9(4) VALUE 0.
+
+       01 MANIFEST-TABLE.
+           05 WS-MANIFEST-COUNT PIC 9(4) VALUE 0.
+           05 MANIFEST-ENTRY OCCURS 500 TIMES.
+               10 MFE-ORDER-NUMBER    PIC 9(8).
+               10 MFE-CUSTOMER-ID     PIC X(10).
+               10 MFE-GRAND-TOTAL     PIC 9(6)V99.
+               10 MFE-DELIVERY-ADDRESS PIC X(40).
+               10 MFE-DELIVERY-DATE   PIC 9(8).
+               10 MFE-DELIVERY-TIME   PIC 9(6).
+
+       01 WS-MANIFEST-FULL-SW PIC X VALUE "N".
+           88 WS-MANIFEST-FULL-WARNED VALUE "Y".
+
+       01 WS-SAVE-ENTRY.
+           05 WS-SAVE-ORDER-NUMBER    PIC 9(8).
+           05 WS-SAVE-CUSTOMER-ID     PIC X(10).
+           05 WS-SAVE-GRAND-TOTAL     PIC 9(6)V99.
+           05 WS-SAVE-DELIVERY-ADDRESS PIC X(40).
+           05 WS-SAVE-DELIVERY-DATE   PIC 9(8).
+           05 WS-SAVE-DELIVERY-TIME   PIC 9(6).
+
+       PROCEDURE DIVISION.
+
+           DISPLAY "Enter the delivery date to extract (YYYYMMDD): ".
+           ACCEPT WS-REQUESTED-DATE.
+
+           PERFORM OPEN-ORDER-TRANS-FILE.
+           PERFORM READ-DELIVERY-ORDERS.
+           CLOSE ORDER-TRANS-FILE.
+
+           PERFORM SORT-MANIFEST-BY-TIME.
+           PERFORM DISPLAY-MANIFEST.
+
+           STOP RUN.
+
+       OPEN-ORDER-TRANS-FILE.
+           OPEN INPUT ORDER-TRANS-FILE.
+           IF WS-OT-STATUS NOT = "00"
+               DISPLAY "Unable to open " "ORDTRANS.DAT" " - status " WS-OT-STATUS
+               STOP RUN
+           END-IF.
+
+       READ-DELIVERY-ORDERS.
+           PERFORM UNTIL WS-OT-STATUS NOT = "00"
+               READ ORDER-TRANS-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-OT-STATUS
+                   NOT AT END
+                       IF OT-IS-DELIVERY-ORDER
+                               AND OT-DELIVERY-DATE = WS-REQUESTED-DATE
+                           PERFORM ADD-MANIFEST-ENTRY
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       ADD-MANIFEST-ENTRY.
+           IF WS-MANIFEST-COUNT >= 500
+               IF NOT WS-MANIFEST-FULL-WARNED
+                   DISPLAY "Manifest table full (500 max); remaining delivery orders for this date are omitted."
+                   SET WS-MANIFEST-FULL-WARNED TO TRUE
+               END-IF
+           ELSE
+               ADD 1 TO WS-MANIFEST-COUNT
+               MOVE OT-ORDER-NUMBER TO MFE-ORDER-NUMBER(WS-MANIFEST-COUNT)
+               MOVE OT-CUSTOMER-ID TO MFE-CUSTOMER-ID(WS-MANIFEST-COUNT)
+               MOVE OT-GRAND-TOTAL TO MFE-GRAND-TOTAL(WS-MANIFEST-COUNT)
+               MOVE OT-DELIVERY-ADDRESS TO MFE-DELIVERY-ADDRESS(WS-MANIFEST-COUNT)
+               MOVE OT-DELIVERY-DATE TO MFE-DELIVERY-DATE(WS-MANIFEST-COUNT)
+               MOVE OT-DELIVERY-TIME TO MFE-DELIVERY-TIME(WS-MANIFEST-COUNT)
+           END-IF.
+
+       SORT-MANIFEST-BY-TIME.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-MANIFEST-COUNT - 1
+               PERFORM VARYING WS-SWAP-IDX FROM 1 BY 1
+                       UNTIL WS-SWAP-IDX > WS-MANIFEST-COUNT - WS-IDX
+                   IF MFE-DELIVERY-TIME(WS-SWAP-IDX) >
+                           MFE-DELIVERY-TIME(WS-SWAP-IDX + 1)
+                       MOVE MANIFEST-ENTRY(WS-SWAP-IDX) TO WS-SAVE-ENTRY
+                       MOVE MANIFEST-ENTRY(WS-SWAP-IDX + 1)
+                           TO MANIFEST-ENTRY(WS-SWAP-IDX)
+                       MOVE WS-SAVE-ENTRY TO MANIFEST-ENTRY(WS-SWAP-IDX + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       DISPLAY-MANIFEST.
+           DISPLAY " ".
+           DISPLAY "------------- DELIVERY MANIFEST -------------".
+           DISPLAY "Delivery date: " WS-REQUESTED-DATE.
+           IF WS-MANIFEST-COUNT = 0
+               DISPLAY "No delivery orders found for this date."
+           ELSE
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                       UNTIL WS-IDX > WS-MANIFEST-COUNT
+                   MOVE MFE-GRAND-TOTAL(WS-IDX) TO WS-ED-AMOUNT
+                   DISPLAY "Time " MFE-DELIVERY-TIME(WS-IDX)
+                       " Order " MFE-ORDER-NUMBER(WS-IDX)
+                       " Customer " MFE-CUSTOMER-ID(WS-IDX)
+                       " Total $" WS-ED-AMOUNT
+                   DISPLAY "    Deliver to: " MFE-DELIVERY-ADDRESS(WS-IDX)
+               END-PERFORM
+           END-IF.
+           DISPLAY "-----------------------------------------------".
