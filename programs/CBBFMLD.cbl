@@ -0,0 +1,154 @@
+           >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FlowerMasterMaintenance.
+
+      *> Maintenance utility for FLOWER-MASTER-FILE. Run this to seed
+      *> the file the first time the shop opens, and afterwards any
+      *> time a price changes or stock is received, instead of
+      *> recompiling the Flowershop POS program.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FLOWER-MASTER-FILE ASSIGN TO "FLWMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FM-FLOWER-CODE
+               FILE STATUS IS WS-FM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FLOWER-MASTER-FILE.
+           COPY "FLWMAST.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-FM-STATUS PIC XX.
+       01 WS-MENU-CHOICE PIC X.
+       01 WS-ED-AMOUNT PIC ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+
+           PERFORM OPEN-FLOWER-MASTER.
+
+           PERFORM UNTIL WS-MENU-CHOICE = "4"
+               PERFORM DISPLAY-MENU
+               ACCEPT WS-MENU-CHOICE
+               EVALUATE WS-MENU-CHOICE
+                   WHEN "1" PERFORM SEED-STARTER-CATALOG
+                   WHEN "2" PERFORM ADD-OR-UPDATE-FLOWER
+                   WHEN "3" PERFORM LIST-ALL-FLOWERS
+                   WHEN "4" CONTINUE
+                   WHEN OTHER DISPLAY "Invalid selection."
+               END-EVALUATE
+           END-PERFORM.
+
+           CLOSE FLOWER-MASTER-FILE.
+           STOP RUN.
+
+       OPEN-FLOWER-MASTER.
+           OPEN I-O FLOWER-MASTER-FILE.
+           IF WS-FM-STATUS = "35"
+               OPEN OUTPUT FLOWER-MASTER-FILE
+               CLOSE FLOWER-MASTER-FILE
+               OPEN I-O FLOWER-MASTER-FILE
+           END-IF.
+
+       DISPLAY-MENU.
+           DISPLAY " ".
+           DISPLAY "FLOWER MASTER MAINTENANCE".
+           DISPLAY "(1) Load starter catalog (CHR/DAI/GAR/ORC/POI/ROS/SUN/TUL)".
+           DISPLAY "(2) Add or update a flower".
+           DISPLAY "(3) List all flowers".
+           DISPLAY "(4) Exit".
+           DISPLAY "Enter your choice: ".
+
+       SEED-STARTER-CATALOG.
+           MOVE "CHR" TO FM-FLOWER-CODE.
+           MOVE "CHRYSANTHEMUM" TO FM-FLOWER-NAME.
+           MOVE 50.00 TO FM-PRICE.
+           MOVE 100 TO FM-QTY-ON-HAND.
+           PERFORM WRITE-OR-REWRITE-FLOWER.
+
+           MOVE "DAI" TO FM-FLOWER-CODE.
+           MOVE "DAISY" TO FM-FLOWER-NAME.
+           MOVE 200.00 TO FM-PRICE.
+           MOVE 100 TO FM-QTY-ON-HAND.
+           PERFORM WRITE-OR-REWRITE-FLOWER.
+
+           MOVE "GAR" TO FM-FLOWER-CODE.
+           MOVE "GARDENIA" TO FM-FLOWER-NAME.
+           MOVE 150.00 TO FM-PRICE.
+           MOVE 100 TO FM-QTY-ON-HAND.
+           PERFORM WRITE-OR-REWRITE-FLOWER.
+
+           MOVE "ORC" TO FM-FLOWER-CODE.
+           MOVE "ORCHID" TO FM-FLOWER-NAME.
+           MOVE 1000.00 TO FM-PRICE.
+           MOVE 100 TO FM-QTY-ON-HAND.
+           PERFORM WRITE-OR-REWRITE-FLOWER.
+
+           MOVE "POI" TO FM-FLOWER-CODE.
+           MOVE "POINSETTIA" TO FM-FLOWER-NAME.
+           MOVE 500.00 TO FM-PRICE.
+           MOVE 100 TO FM-QTY-ON-HAND.
+           PERFORM WRITE-OR-REWRITE-FLOWER.
+
+           MOVE "ROS" TO FM-FLOWER-CODE.
+           MOVE "ROSE" TO FM-FLOWER-NAME.
+           MOVE 100.00 TO FM-PRICE.
+           MOVE 100 TO FM-QTY-ON-HAND.
+           PERFORM WRITE-OR-REWRITE-FLOWER.
+
+           MOVE "SUN" TO FM-FLOWER-CODE.
+           MOVE "SUNFLOWER" TO FM-FLOWER-NAME.
+           MOVE 250.00 TO FM-PRICE.
+           MOVE 100 TO FM-QTY-ON-HAND.
+           PERFORM WRITE-OR-REWRITE-FLOWER.
+
+           MOVE "TUL" TO FM-FLOWER-CODE.
+           MOVE "TULIP" TO FM-FLOWER-NAME.
+           MOVE 300.00 TO FM-PRICE.
+           MOVE 100 TO FM-QTY-ON-HAND.
+           PERFORM WRITE-OR-REWRITE-FLOWER.
+
+           DISPLAY "Starter catalog loaded.".
+
+       ADD-OR-UPDATE-FLOWER.
+           DISPLAY "Enter the 3-letter flower code: ".
+           ACCEPT FM-FLOWER-CODE.
+           DISPLAY "Enter the flower name: ".
+           ACCEPT FM-FLOWER-NAME.
+           DISPLAY "Enter the price: ".
+           ACCEPT FM-PRICE.
+           DISPLAY "Enter the quantity on hand: ".
+           ACCEPT FM-QTY-ON-HAND.
+           PERFORM WRITE-OR-REWRITE-FLOWER.
+
+       WRITE-OR-REWRITE-FLOWER.
+           WRITE FLOWER-MASTER-RECORD
+               INVALID KEY
+                   REWRITE FLOWER-MASTER-RECORD
+                       INVALID KEY
+                           DISPLAY "Unable to save " FM-FLOWER-CODE
+           END-WRITE.
+
+       LIST-ALL-FLOWERS.
+           MOVE LOW-VALUES TO FM-FLOWER-CODE.
+           START FLOWER-MASTER-FILE KEY IS NOT LESS THAN FM-FLOWER-CODE
+               INVALID KEY
+                   DISPLAY "Flower master file is empty."
+           END-START.
+
+           IF WS-FM-STATUS = "00"
+               PERFORM UNTIL WS-FM-STATUS NOT = "00"
+                   READ FLOWER-MASTER-FILE NEXT RECORD
+                       AT END
+                           MOVE "10" TO WS-FM-STATUS
+                       NOT AT END
+                           MOVE FM-PRICE TO WS-ED-AMOUNT
+                           DISPLAY FM-FLOWER-CODE " " FM-FLOWER-NAME
+                               " $" WS-ED-AMOUNT
+                               " on hand: " FM-QTY-ON-HAND
+                   END-READ
+               END-PERFORM
+           END-IF.
