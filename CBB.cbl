@@ -1,111 +1,611 @@
-           >>SOURCE FORMAT FREE
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Flowershop.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 PROGRAM-OPTIONS PIC X.
-           88 PURCHASE-REQUEST VALUE "Y" "y".
-           88 EXIT-REQUEST VALUE "N" "n".
-       01 START-ORDER PIC X(999999).
-       01 EXIT-PROGRAM PIC X(999999).
-       01 DISPLAY-FLOWER-LIST PIC X(999999).
-       01 GET-ORDER PIC X(999999).
-       01 ASK-QUANTITY PIC X(999999).
-       01 QUANTITY PIC X(999999).
-       01 CUSTOMER-RESPONSE PIC X(2).
-       01 DISPLAY-TOTAL-PRICE PIC X(999999).
-
-       01 FLOWER-TYPES.
-           05 CHRYSANTHEMUM-PRICE PIC 9(4)V99 VALUE 50.00.
-           05 DAISY-PRICE PIC 9(4)V99 VALUE 200.00.
-           05 GARDENIA-PRICE PIC 9(4)V99 VALUE 150.00.
-           05 ORCHID-PRICE PIC 9(4)V99 VALUE 1000.00.
-           05 POINSETTIA-PRICE PIC 9(4)V99 VALUE 500.00.
-           05 ROSE-PRICE PIC 9(4)V99 VALUE 100.00.
-           05 SUNFLOWER-PRICE PIC 9(4)V99 VALUE 250.00.
-           05 TULIP-PRICE PIC 9(4)V99 VALUE 300.00.
-       
-       01 TOTAL-PRICE PIC 9(6)V99 VALUE 0.00.
-
-       PROCEDURE DIVISION.
-
-           DISPLAY "HELLO AND WELCOME TO COBOL BLOOMS BOUTIQUE!".
-           DISPLAY "WOULD YOU LIKE TO MAKE A PURCHASE?".
-           ACCEPT PROGRAM-OPTIONS.
-           
-           EVALUATE TRUE
-               WHEN PURCHASE-REQUEST PERFORM START-ORDER
-               WHEN EXIT-REQUEST PERFORM EXIT-PROGRAM
-               WHEN OTHER DISPLAY "Incorrect input. Try again."
-           END-EVALUATE.
-
-      *>    IF PROGRAM-OPTIONS = "Y" OR PROGRAM-OPTIONS = "y" THEN
-      *>        PERFORM START-ORDER.
-      *>     ELSE 
-      *>     PERFORM EXIT-PROGRAM.
-
-       START-ORDER.
-           DISPLAY "What would you like to order?".
-           PERFORM DISPLAY-FLOWER-LIST. 
-           PERFORM GET-ORDER UNTIL GET-ORDER >= 1. 
-           PERFORM ASK-QUANTITY.
-           PERFORM CHECKOUT OR PERFORM EXIT-PROGRAM.
-
-
-
-       EXIT-PROGRAM.
-           DISPLAY "Thank you and have a great day ahead!".
-
-       
-       DISPLAY-FLOWER-LIST.
-           DISPLAY "FLOWER LIST:".
-           DISPLAY "CHRYSANTHEMUM = 50".
-           DISPLAY "DAISY = 50".
-           DISPLAY "GARDENIA = 50".
-           DISPLAY "ORCHID = 50".
-           DISPLAY "POINSETTIA = 50".
-           DISPLAY "ROSE = 50".
-           DISPLAY "SUNFLOWER = 50".
-           DISPLAY "TULIP = 50".
-
-       GET-ORDER.
-           ACCEPT ORDER-CHOICE.
-
-           EVALUATE ORDER-CHOICE
-               WHEN "CHR" PERFORM ADD-TO-TOTAL-PRICE(CHRYSANTHEMUM-PRICE)
-               WHEN "DAI" PERFORM ADD-TO-TOTAL-PRICE(DAISY-PRICE)
-               WHEN "GAR" PERFORM ADD-TO-TOTAL-PRICE(GARDENIA-PRICE)
-               WHEN "ORC" PERFORM ADD-TO-TOTAL-PRICE(ORCHID-PRICE)
-               WHEN "POI" PERFORM ADD-TO-TOTAL-PRICE(POINSETTIA-PRICE)
-               WHEN "ROS" PERFORM ADD-TO-TOTAL-PRICE(ROSE-PRICE)
-               WHEN "SUN" PERFORM ADD-TO-TOTAL-PRICE(SUNFLOWER-PRICE)
-               WHEN "TUL" PERFORM ADD-TO-TOTAL-PRICE(TULIP-PRICE)
-               WHEN OTHER DISPLAY "Invalid order choice. Please check and try again.".
-           END EVALUATE.
-       
-       ASK-QUANTITY.
-           IF QUANTITY <= 0 THEN
-               DISPLAY "Quantity must be greater than 0. Please try again.".
-           END-IF.
-
-       ADD-TO-TOTAL-PRICE (FLOWER-PRICE).
-           DISPLAY "Enter the quantity you want to order: ".
-           ACCEPT QUANTITY.
-           COMPUTE TOTAL-PRICE = TOTAL-PRICE + (FLOWER-PRICE * QUANTITY).
-
-       CHECKOUT OR EXIT-PROGRAM.
-           DISPLAY "Would you like to select another product? (Y/N)".
-           ACCEPT CUSTOMER-RESPONSE.
-           IF CUSTOMER-RESPONSE = 'Y' OR CUSTOMER-RESPONSE = 'y' THEN
-               PERFORM DISPLAY-FLOWER-LIST.
-               PERFORM ASK-PRODUCT-CHOICE UNTIL QUANTITY > 0.
-               PERFORM ASK-QUANTITY.
-           ELSE
-               PERFORM ASK-MODE-OF-PAYMENT.
-           END-IF.
-
-       DISPLAY-TOTAL-PRICE.
-           DISPLAY "Total Price: $", TOTAL-PRICE.
-       STOP RUN.
-      *
\ No newline at end of file
+           >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Flowershop.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FLOWER-MASTER-FILE ASSIGN TO "FLWMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FM-FLOWER-CODE
+               FILE STATUS IS WS-FM-STATUS.
+
+           SELECT ORDER-TRANS-FILE ASSIGN TO "ORDTRANS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OT-STATUS.
+
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CUSTOMER-ID
+               ALTERNATE RECORD KEY IS CM-PHONE-NUMBER WITH DUPLICATES
+               FILE STATUS IS WS-CM-STATUS.
+
+           SELECT ORDER-SEQUENCE-FILE ASSIGN TO "ORDSEQ.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OS-STATUS.
+
+           SELECT TAX-CONFIG-FILE ASSIGN TO "TAXCFG.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FLOWER-MASTER-FILE.
+           COPY "FLWMAST.cpy".
+
+       FD  ORDER-TRANS-FILE.
+           COPY "ORDTRANS.cpy".
+
+       FD  CUSTOMER-MASTER-FILE.
+           COPY "CUSTMAST.cpy".
+
+       FD  ORDER-SEQUENCE-FILE.
+           COPY "ORDSEQ.cpy".
+
+       FD  TAX-CONFIG-FILE.
+           COPY "TAXCFG.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 PROGRAM-OPTIONS PIC X.
+           88 PURCHASE-REQUEST VALUE "Y" "y".
+           88 EXIT-REQUEST VALUE "N" "n".
+       01 CUSTOMER-RESPONSE PIC X(2).
+       01 ORDER-CODE PIC X(3).
+       01 QUANTITY PIC 9(5) VALUE 0.
+       01 WS-IDX PIC 9(4) VALUE 0.
+       01 WS-ED-AMOUNT PIC ZZZ,ZZ9.99.
+
+       01 WS-FLOWER-FOUND-SW PIC X VALUE "N".
+           88 FLOWER-FOUND VALUE "Y".
+
+       01 TOTAL-PRICE PIC 9(6)V99 VALUE 0.00.
+
+      *> Sales tax rate, read from TAX-CONFIG-FILE at startup (see
+      *> OPEN-FILES/READ-TAX-RATE). Run CBBTAXLD to change the rate
+      *> the shop charges instead of editing this program.
+       01 WS-TAX-RATE PIC 9(2)V999 VALUE 0.
+       01 WS-TAX-AMOUNT PIC 9(6)V99 VALUE 0.
+       01 WS-GRAND-TOTAL PIC 9(6)V99 VALUE 0.
+
+      *> Promo codes recognized at checkout. Add a row here (and bump
+      *> WS-PROMO-CODE-COUNT) to introduce a new code.
+       01 PROMO-CODE-TABLE.
+           05 WS-PROMO-CODE-COUNT PIC 9(2) VALUE 3.
+           05 PROMO-CODE-ENTRY OCCURS 10 TIMES.
+               10 PC-CODE         PIC X(10).
+               10 PC-TYPE         PIC X.
+                   88 PC-IS-PERCENT VALUE "P".
+                   88 PC-IS-FLAT    VALUE "F".
+               10 PC-PERCENT      PIC 9(3)V99.
+               10 PC-FLAT-AMOUNT  PIC 9(6)V99.
+
+       01 WS-PROMO-CODE-ENTRY PIC X(10) VALUE SPACES.
+       01 WS-PROMO-CODE PIC X(10) VALUE SPACES.
+       01 WS-DISCOUNT-PERCENT PIC 9(3)V99 VALUE 0.
+       01 WS-DISCOUNT-AMOUNT PIC 9(6)V99 VALUE 0.
+
+       01 WS-TENDER-RESPONSE PIC X.
+       01 WS-TENDER-TYPE PIC X(4) VALUE SPACES.
+       01 WS-AMOUNT-TENDERED PIC 9(6)V99 VALUE 0.
+       01 WS-CHANGE-DUE PIC 9(6)V99 VALUE 0.
+
+       01 ORDER-LINE-ITEMS-TABLE.
+           05 WS-LINE-ITEM-COUNT PIC 9(2) VALUE 0.
+           05 ORDER-LINE-ITEM OCCURS 20 TIMES.
+               10 OLI-FLOWER-CODE PIC X(3).
+               10 OLI-FLOWER-NAME PIC X(20).
+               10 OLI-QUANTITY PIC 9(5).
+               10 OLI-UNIT-PRICE PIC 9(4)V99.
+               10 OLI-EXTENDED-PRICE PIC 9(6)V99.
+
+       01 WS-ORDER-NUMBER PIC 9(8) VALUE 0.
+       01 WS-CURRENT-DATE-TIME PIC X(21).
+       01 WS-DATE-TIME-FIELDS REDEFINES WS-CURRENT-DATE-TIME.
+           05 WS-SYS-DATE PIC 9(8).
+           05 WS-SYS-TIME PIC 9(6).
+           05 FILLER PIC X(7).
+
+       01 WS-FM-STATUS PIC XX.
+       01 WS-OT-STATUS PIC XX.
+       01 WS-CM-STATUS PIC XX.
+       01 WS-OS-STATUS PIC XX.
+       01 WS-TC-STATUS PIC XX.
+
+       01 WS-CUSTOMER-RESPONSE PIC X.
+       01 WS-CUSTOMER-LOOKUP-KEY PIC X(10).
+       01 WS-CUSTOMER-FOUND-SW PIC X VALUE "N".
+           88 CUSTOMER-FOUND VALUE "Y".
+       01 WS-REORDER-RESPONSE PIC X.
+       01 WS-ORDER-CUSTOMER-ID PIC X(10) VALUE SPACES.
+
+       01 WS-DELIVERY-RESPONSE PIC X.
+       01 WS-DELIVERY-FLAG PIC X VALUE "N".
+           88 WS-IS-DELIVERY-ORDER VALUE "Y".
+       01 WS-DELIVERY-ADDRESS PIC X(40) VALUE SPACES.
+       01 WS-DELIVERY-DATE PIC 9(8) VALUE 0.
+       01 WS-DELIVERY-TIME PIC 9(6) VALUE 0.
+       01 WS-USE-ADDRESS-ON-FILE PIC X.
+
+       PROCEDURE DIVISION.
+
+           PERFORM OPEN-FILES.
+           PERFORM INITIALIZE-PROMO-TABLE.
+
+           DISPLAY "HELLO AND WELCOME TO COBOL BLOOMS BOUTIQUE!".
+           DISPLAY "WOULD YOU LIKE TO MAKE A PURCHASE?".
+           ACCEPT PROGRAM-OPTIONS.
+
+           EVALUATE TRUE
+               WHEN PURCHASE-REQUEST PERFORM START-ORDER
+               WHEN EXIT-REQUEST PERFORM EXIT-PROGRAM
+               WHEN OTHER DISPLAY "Incorrect input. Try again."
+           END-EVALUATE.
+
+           PERFORM CLOSE-FILES.
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN I-O FLOWER-MASTER-FILE.
+           IF WS-FM-STATUS = "35"
+               OPEN OUTPUT FLOWER-MASTER-FILE
+               CLOSE FLOWER-MASTER-FILE
+               OPEN I-O FLOWER-MASTER-FILE
+           END-IF.
+
+           OPEN EXTEND ORDER-TRANS-FILE.
+           IF WS-OT-STATUS = "35"
+               OPEN OUTPUT ORDER-TRANS-FILE
+               CLOSE ORDER-TRANS-FILE
+               OPEN EXTEND ORDER-TRANS-FILE
+           END-IF.
+
+           OPEN I-O CUSTOMER-MASTER-FILE.
+           IF WS-CM-STATUS = "35"
+               OPEN OUTPUT CUSTOMER-MASTER-FILE
+               CLOSE CUSTOMER-MASTER-FILE
+               OPEN I-O CUSTOMER-MASTER-FILE
+           END-IF.
+
+           OPEN I-O ORDER-SEQUENCE-FILE.
+           IF WS-OS-STATUS = "35"
+               OPEN OUTPUT ORDER-SEQUENCE-FILE
+               MOVE 0 TO OS-LAST-ORDER-NUMBER
+               WRITE ORDER-SEQUENCE-RECORD
+               CLOSE ORDER-SEQUENCE-FILE
+               OPEN I-O ORDER-SEQUENCE-FILE
+           END-IF.
+
+           OPEN INPUT TAX-CONFIG-FILE.
+           IF WS-TC-STATUS = "35"
+               PERFORM SEED-DEFAULT-TAX-RATE
+               OPEN INPUT TAX-CONFIG-FILE
+           END-IF.
+           PERFORM READ-TAX-RATE.
+
+       SEED-DEFAULT-TAX-RATE.
+           OPEN OUTPUT TAX-CONFIG-FILE.
+           MOVE 08.250 TO TC-TAX-RATE.
+           WRITE TAX-CONFIG-RECORD.
+           CLOSE TAX-CONFIG-FILE.
+
+       READ-TAX-RATE.
+           READ TAX-CONFIG-FILE
+               AT END
+                   MOVE 08.250 TO WS-TAX-RATE
+               NOT AT END
+                   MOVE TC-TAX-RATE TO WS-TAX-RATE
+           END-READ.
+           CLOSE TAX-CONFIG-FILE.
+
+       GET-NEXT-ORDER-NUMBER.
+           READ ORDER-SEQUENCE-FILE
+               AT END
+                   MOVE 0 TO OS-LAST-ORDER-NUMBER
+           END-READ.
+           ADD 1 TO OS-LAST-ORDER-NUMBER.
+           MOVE OS-LAST-ORDER-NUMBER TO WS-ORDER-NUMBER.
+           REWRITE ORDER-SEQUENCE-RECORD.
+
+       INITIALIZE-PROMO-TABLE.
+           MOVE "SAVE10    " TO PC-CODE(1).
+           MOVE "P" TO PC-TYPE(1).
+           MOVE 10.00 TO PC-PERCENT(1).
+
+           MOVE "SAVE20    " TO PC-CODE(2).
+           MOVE "P" TO PC-TYPE(2).
+           MOVE 20.00 TO PC-PERCENT(2).
+
+           MOVE "FIVEOFF   " TO PC-CODE(3).
+           MOVE "F" TO PC-TYPE(3).
+           MOVE 5.00 TO PC-FLAT-AMOUNT(3).
+
+       CLOSE-FILES.
+           CLOSE FLOWER-MASTER-FILE.
+           CLOSE ORDER-TRANS-FILE.
+           CLOSE CUSTOMER-MASTER-FILE.
+           CLOSE ORDER-SEQUENCE-FILE.
+
+       START-ORDER.
+           PERFORM INITIALIZE-ORDER.
+           PERFORM ASK-CUSTOMER-INFO.
+           DISPLAY "What would you like to order?".
+           PERFORM DISPLAY-FLOWER-LIST.
+           PERFORM GET-ORDER UNTIL ORDER-CODE = "END".
+           PERFORM CHECKOUT-OR-EXIT-PROGRAM.
+
+       INITIALIZE-ORDER.
+           MOVE 0 TO TOTAL-PRICE.
+           MOVE 0 TO WS-LINE-ITEM-COUNT.
+           MOVE SPACES TO ORDER-CODE.
+           MOVE SPACES TO WS-TENDER-TYPE.
+           MOVE 0 TO WS-AMOUNT-TENDERED.
+           MOVE 0 TO WS-CHANGE-DUE.
+           MOVE 0 TO WS-TAX-AMOUNT.
+           MOVE 0 TO WS-GRAND-TOTAL.
+           MOVE SPACES TO WS-ORDER-CUSTOMER-ID.
+           MOVE SPACES TO WS-PROMO-CODE.
+           MOVE 0 TO WS-DISCOUNT-PERCENT.
+           MOVE 0 TO WS-DISCOUNT-AMOUNT.
+           MOVE "N" TO WS-DELIVERY-FLAG.
+           MOVE SPACES TO WS-DELIVERY-ADDRESS.
+           MOVE 0 TO WS-DELIVERY-DATE.
+           MOVE 0 TO WS-DELIVERY-TIME.
+
+       ASK-CUSTOMER-INFO.
+           DISPLAY "Is this a returning customer? (Y/N)".
+           ACCEPT WS-CUSTOMER-RESPONSE.
+           IF WS-CUSTOMER-RESPONSE = "Y" OR WS-CUSTOMER-RESPONSE = "y"
+               DISPLAY "Enter customer ID or phone number: "
+               ACCEPT WS-CUSTOMER-LOOKUP-KEY
+               PERFORM LOOKUP-CUSTOMER
+               IF CUSTOMER-FOUND
+                   DISPLAY "Welcome back, " CM-CUSTOMER-NAME "!"
+                   MOVE CM-CUSTOMER-ID TO WS-ORDER-CUSTOMER-ID
+                   IF CM-LAST-ORDER-ITEM-COUNT > 0
+                       DISPLAY "Reorder your last order? (Y/N)"
+                       ACCEPT WS-REORDER-RESPONSE
+                       IF WS-REORDER-RESPONSE = "Y" OR WS-REORDER-RESPONSE = "y"
+                           PERFORM BUILD-ORDER-FROM-LAST-ORDER
+                       END-IF
+                   END-IF
+               ELSE
+                   DISPLAY "Customer not found. Continuing as a new customer."
+               END-IF
+           END-IF.
+
+       LOOKUP-CUSTOMER.
+           MOVE "N" TO WS-CUSTOMER-FOUND-SW.
+           MOVE WS-CUSTOMER-LOOKUP-KEY TO CM-CUSTOMER-ID.
+           READ CUSTOMER-MASTER-FILE
+               INVALID KEY
+                   PERFORM LOOKUP-CUSTOMER-BY-PHONE
+               NOT INVALID KEY
+                   SET CUSTOMER-FOUND TO TRUE
+           END-READ.
+
+       LOOKUP-CUSTOMER-BY-PHONE.
+           MOVE WS-CUSTOMER-LOOKUP-KEY TO CM-PHONE-NUMBER.
+           READ CUSTOMER-MASTER-FILE KEY IS CM-PHONE-NUMBER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET CUSTOMER-FOUND TO TRUE
+           END-READ.
+
+       BUILD-ORDER-FROM-LAST-ORDER.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > CM-LAST-ORDER-ITEM-COUNT
+               MOVE CM-LAST-FLOWER-CODE(WS-IDX) TO ORDER-CODE
+               MOVE CM-LAST-QUANTITY(WS-IDX) TO QUANTITY
+               PERFORM LOOKUP-FLOWER-MASTER
+               IF FLOWER-FOUND
+                   IF QUANTITY > FM-QTY-ON-HAND
+                       DISPLAY "Only " FM-QTY-ON-HAND " " FM-FLOWER-NAME
+                           " left in stock. Skipping this item from your last order."
+                   ELSE
+                       PERFORM ADD-TO-TOTAL-PRICE
+                   END-IF
+               END-IF
+           END-PERFORM.
+           MOVE SPACES TO ORDER-CODE.
+
+       EXIT-PROGRAM.
+           DISPLAY "Thank you and have a great day ahead!".
+
+       DISPLAY-FLOWER-LIST.
+           DISPLAY "FLOWER LIST:".
+           MOVE LOW-VALUES TO FM-FLOWER-CODE.
+           START FLOWER-MASTER-FILE KEY IS NOT LESS THAN FM-FLOWER-CODE
+               INVALID KEY
+                   DISPLAY "Flower master file is empty. Ask a manager to load it."
+           END-START.
+
+           IF WS-FM-STATUS = "00"
+               PERFORM UNTIL WS-FM-STATUS NOT = "00"
+                   READ FLOWER-MASTER-FILE NEXT RECORD
+                       AT END
+                           MOVE "10" TO WS-FM-STATUS
+                       NOT AT END
+                           MOVE FM-PRICE TO WS-ED-AMOUNT
+                           DISPLAY FM-FLOWER-CODE " " FM-FLOWER-NAME
+                               " = $" WS-ED-AMOUNT
+                   END-READ
+               END-PERFORM
+           END-IF.
+           DISPLAY "Enter END when you are done ordering.".
+
+       GET-ORDER.
+           ACCEPT ORDER-CODE.
+
+           IF ORDER-CODE NOT = "END"
+               PERFORM LOOKUP-FLOWER-MASTER
+               IF FLOWER-FOUND
+                   PERFORM ASK-QUANTITY
+                   IF QUANTITY > FM-QTY-ON-HAND
+                       DISPLAY "Only " FM-QTY-ON-HAND " " FM-FLOWER-NAME
+                           " left in stock. Please reduce the quantity or pick another flower."
+                   ELSE
+                       PERFORM ADD-TO-TOTAL-PRICE
+                   END-IF
+               END-IF
+           END-IF.
+
+       LOOKUP-FLOWER-MASTER.
+           MOVE "N" TO WS-FLOWER-FOUND-SW.
+           MOVE ORDER-CODE TO FM-FLOWER-CODE.
+           READ FLOWER-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "Invalid order choice. Please check and try again."
+               NOT INVALID KEY
+                   SET FLOWER-FOUND TO TRUE
+           END-READ.
+
+       ASK-QUANTITY.
+           MOVE 0 TO QUANTITY.
+           PERFORM UNTIL QUANTITY > 0
+               DISPLAY "Enter the quantity you want to order: "
+               ACCEPT QUANTITY
+               IF QUANTITY <= 0
+                   DISPLAY "Quantity must be greater than 0. Please try again."
+               END-IF
+           END-PERFORM.
+
+       ADD-TO-TOTAL-PRICE.
+           IF WS-LINE-ITEM-COUNT >= 20
+               DISPLAY "Order already has the maximum of 20 line items."
+               DISPLAY "Please checkout before adding more."
+           ELSE
+               COMPUTE TOTAL-PRICE = TOTAL-PRICE + (FM-PRICE * QUANTITY)
+               ADD 1 TO WS-LINE-ITEM-COUNT
+               MOVE ORDER-CODE TO OLI-FLOWER-CODE(WS-LINE-ITEM-COUNT)
+               MOVE FM-FLOWER-NAME TO OLI-FLOWER-NAME(WS-LINE-ITEM-COUNT)
+               MOVE QUANTITY TO OLI-QUANTITY(WS-LINE-ITEM-COUNT)
+               MOVE FM-PRICE TO OLI-UNIT-PRICE(WS-LINE-ITEM-COUNT)
+               COMPUTE OLI-EXTENDED-PRICE(WS-LINE-ITEM-COUNT) = FM-PRICE * QUANTITY
+
+               SUBTRACT QUANTITY FROM FM-QTY-ON-HAND
+               REWRITE FLOWER-MASTER-RECORD
+                   INVALID KEY
+                       DISPLAY "Unable to update stock for " ORDER-CODE
+           END-IF.
+
+       CHECKOUT-OR-EXIT-PROGRAM.
+           DISPLAY "Would you like to select another product? (Y/N)".
+           ACCEPT CUSTOMER-RESPONSE.
+           IF CUSTOMER-RESPONSE = "Y" OR CUSTOMER-RESPONSE = "y"
+               PERFORM DISPLAY-FLOWER-LIST
+               MOVE SPACES TO ORDER-CODE
+               PERFORM GET-ORDER UNTIL ORDER-CODE = "END"
+               PERFORM CHECKOUT-OR-EXIT-PROGRAM
+           ELSE
+               IF WS-LINE-ITEM-COUNT > 0
+                   PERFORM APPLY-PROMO-OR-STANDING-DISCOUNT
+                   PERFORM CALCULATE-TAX-AND-GRAND-TOTAL
+                   PERFORM DISPLAY-TOTAL-PRICE
+                   PERFORM ASK-MODE-OF-PAYMENT
+                   PERFORM ASK-DELIVERY-OPTION
+                   PERFORM WRITE-ORDER-TRANSACTION
+                   PERFORM UPDATE-CUSTOMER-LAST-ORDER
+               ELSE
+                   DISPLAY "No items were ordered. Nothing to check out."
+               END-IF
+               PERFORM EXIT-PROGRAM
+           END-IF.
+
+       UPDATE-CUSTOMER-LAST-ORDER.
+           IF CUSTOMER-FOUND
+               MOVE WS-ORDER-CUSTOMER-ID TO CM-CUSTOMER-ID
+               READ CUSTOMER-MASTER-FILE
+                   INVALID KEY
+                       DISPLAY "Unable to update last order for " WS-ORDER-CUSTOMER-ID
+                   NOT INVALID KEY
+                       MOVE WS-LINE-ITEM-COUNT TO CM-LAST-ORDER-ITEM-COUNT
+                       IF CM-LAST-ORDER-ITEM-COUNT > 10
+                           MOVE 10 TO CM-LAST-ORDER-ITEM-COUNT
+                       END-IF
+                       PERFORM VARYING WS-IDX FROM 1 BY 1
+                               UNTIL WS-IDX > CM-LAST-ORDER-ITEM-COUNT
+                           MOVE OLI-FLOWER-CODE(WS-IDX) TO CM-LAST-FLOWER-CODE(WS-IDX)
+                           MOVE OLI-QUANTITY(WS-IDX) TO CM-LAST-QUANTITY(WS-IDX)
+                       END-PERFORM
+                       REWRITE CUSTOMER-MASTER-RECORD
+                           INVALID KEY
+                               DISPLAY "Unable to update last order for " WS-ORDER-CUSTOMER-ID
+               END-READ
+           END-IF.
+
+       APPLY-PROMO-OR-STANDING-DISCOUNT.
+           DISPLAY "Enter a promo code, or press Enter to skip: ".
+           ACCEPT WS-PROMO-CODE-ENTRY.
+           IF WS-PROMO-CODE-ENTRY NOT = SPACES
+               PERFORM LOOKUP-PROMO-CODE
+           END-IF.
+           IF WS-PROMO-CODE = SPACES
+                   AND CUSTOMER-FOUND AND CM-STANDING-DISCOUNT-PCT > 0
+               MOVE CM-STANDING-DISCOUNT-PCT TO WS-DISCOUNT-PERCENT
+               COMPUTE WS-DISCOUNT-AMOUNT ROUNDED =
+                   TOTAL-PRICE * (WS-DISCOUNT-PERCENT / 100)
+               DISPLAY "Standing regular-customer discount applied."
+           END-IF.
+           IF WS-DISCOUNT-AMOUNT > TOTAL-PRICE
+               MOVE TOTAL-PRICE TO WS-DISCOUNT-AMOUNT
+           END-IF.
+
+       LOOKUP-PROMO-CODE.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-PROMO-CODE-COUNT
+               IF PC-CODE(WS-IDX) = WS-PROMO-CODE-ENTRY
+                   MOVE WS-PROMO-CODE-ENTRY TO WS-PROMO-CODE
+                   IF PC-IS-PERCENT(WS-IDX)
+                       MOVE PC-PERCENT(WS-IDX) TO WS-DISCOUNT-PERCENT
+                       COMPUTE WS-DISCOUNT-AMOUNT ROUNDED =
+                           TOTAL-PRICE * (WS-DISCOUNT-PERCENT / 100)
+                   ELSE
+                       MOVE PC-FLAT-AMOUNT(WS-IDX) TO WS-DISCOUNT-AMOUNT
+                   END-IF
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           IF WS-PROMO-CODE = SPACES
+               DISPLAY "Promo code not recognized."
+           END-IF.
+
+       ASK-DELIVERY-OPTION.
+           DISPLAY "Is this order for delivery? (Y/N)".
+           ACCEPT WS-DELIVERY-RESPONSE.
+           IF WS-DELIVERY-RESPONSE = "Y" OR WS-DELIVERY-RESPONSE = "y"
+               SET WS-IS-DELIVERY-ORDER TO TRUE
+               IF CUSTOMER-FOUND AND CM-DELIVERY-ADDRESS NOT = SPACES
+                   DISPLAY "Deliver to address on file: " CM-DELIVERY-ADDRESS " (Y/N)"
+                   ACCEPT WS-USE-ADDRESS-ON-FILE
+                   IF WS-USE-ADDRESS-ON-FILE = "Y" OR WS-USE-ADDRESS-ON-FILE = "y"
+                       MOVE CM-DELIVERY-ADDRESS TO WS-DELIVERY-ADDRESS
+                   END-IF
+               END-IF
+               IF WS-DELIVERY-ADDRESS = SPACES
+                   DISPLAY "Enter the delivery address: "
+                   ACCEPT WS-DELIVERY-ADDRESS
+               END-IF
+               DISPLAY "Enter the requested delivery date (YYYYMMDD): "
+               ACCEPT WS-DELIVERY-DATE
+               DISPLAY "Enter the requested delivery time (HHMMSS): "
+               ACCEPT WS-DELIVERY-TIME
+           END-IF.
+
+       CALCULATE-TAX-AND-GRAND-TOTAL.
+           COMPUTE WS-TAX-AMOUNT ROUNDED =
+               (TOTAL-PRICE - WS-DISCOUNT-AMOUNT) * (WS-TAX-RATE / 100).
+           COMPUTE WS-GRAND-TOTAL =
+               TOTAL-PRICE - WS-DISCOUNT-AMOUNT + WS-TAX-AMOUNT.
+
+       DISPLAY-TOTAL-PRICE.
+           DISPLAY " ".
+           DISPLAY "---------------- RECEIPT ----------------".
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-LINE-ITEM-COUNT
+               MOVE OLI-UNIT-PRICE(WS-IDX) TO WS-ED-AMOUNT
+               DISPLAY OLI-FLOWER-CODE(WS-IDX) " " OLI-FLOWER-NAME(WS-IDX)
+                   " QTY " OLI-QUANTITY(WS-IDX) " @ $" WS-ED-AMOUNT
+               MOVE OLI-EXTENDED-PRICE(WS-IDX) TO WS-ED-AMOUNT
+               DISPLAY "    = $" WS-ED-AMOUNT
+           END-PERFORM.
+           DISPLAY "-------------------------------------------".
+           MOVE TOTAL-PRICE TO WS-ED-AMOUNT.
+           DISPLAY "Subtotal:    $" WS-ED-AMOUNT.
+           IF WS-DISCOUNT-AMOUNT > 0
+               MOVE WS-DISCOUNT-AMOUNT TO WS-ED-AMOUNT
+               IF WS-PROMO-CODE NOT = SPACES
+                   DISPLAY "Discount (" WS-PROMO-CODE "): -$" WS-ED-AMOUNT
+               ELSE
+                   DISPLAY "Discount (regular customer): -$" WS-ED-AMOUNT
+               END-IF
+           END-IF.
+           MOVE WS-TAX-AMOUNT TO WS-ED-AMOUNT.
+           DISPLAY "Sales Tax:   $" WS-ED-AMOUNT.
+           MOVE WS-GRAND-TOTAL TO WS-ED-AMOUNT.
+           DISPLAY "Total Price: $" WS-ED-AMOUNT.
+           DISPLAY "-------------------------------------------".
+
+       ASK-MODE-OF-PAYMENT.
+           DISPLAY " ".
+           DISPLAY "Select mode of payment:".
+           DISPLAY "(1) Cash".
+           DISPLAY "(2) Card".
+           DISPLAY "(3) Gift Certificate".
+           MOVE SPACES TO WS-TENDER-RESPONSE.
+           PERFORM UNTIL WS-TENDER-RESPONSE = "1" OR WS-TENDER-RESPONSE = "2"
+                   OR WS-TENDER-RESPONSE = "3"
+               DISPLAY "Enter your choice: "
+               ACCEPT WS-TENDER-RESPONSE
+               IF WS-TENDER-RESPONSE NOT = "1" AND WS-TENDER-RESPONSE NOT = "2"
+                       AND WS-TENDER-RESPONSE NOT = "3"
+                   DISPLAY "Invalid selection. Please try again."
+               END-IF
+           END-PERFORM.
+
+           EVALUATE WS-TENDER-RESPONSE
+               WHEN "1"
+                   MOVE "CASH" TO WS-TENDER-TYPE
+                   PERFORM UNTIL WS-AMOUNT-TENDERED >= WS-GRAND-TOTAL
+                       MOVE WS-GRAND-TOTAL TO WS-ED-AMOUNT
+                       DISPLAY "Amount due: $" WS-ED-AMOUNT
+                       DISPLAY "Enter amount tendered: "
+                       ACCEPT WS-AMOUNT-TENDERED
+                       IF WS-AMOUNT-TENDERED < WS-GRAND-TOTAL
+                           DISPLAY "Amount tendered is less than amount due."
+                       END-IF
+                   END-PERFORM
+                   COMPUTE WS-CHANGE-DUE = WS-AMOUNT-TENDERED - WS-GRAND-TOTAL
+                   MOVE WS-CHANGE-DUE TO WS-ED-AMOUNT
+                   DISPLAY "Change due: $" WS-ED-AMOUNT
+               WHEN "2"
+                   MOVE "CARD" TO WS-TENDER-TYPE
+                   MOVE WS-GRAND-TOTAL TO WS-AMOUNT-TENDERED
+                   MOVE 0 TO WS-CHANGE-DUE
+                   DISPLAY "Please swipe or insert card."
+               WHEN "3"
+                   MOVE "GIFT" TO WS-TENDER-TYPE
+                   MOVE WS-GRAND-TOTAL TO WS-AMOUNT-TENDERED
+                   MOVE 0 TO WS-CHANGE-DUE
+                   DISPLAY "Please scan gift certificate."
+           END-EVALUATE.
+
+       WRITE-ORDER-TRANSACTION.
+           INITIALIZE ORDER-TRANS-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+           PERFORM GET-NEXT-ORDER-NUMBER.
+
+           MOVE WS-ORDER-NUMBER TO OT-ORDER-NUMBER.
+           MOVE WS-SYS-DATE TO OT-ORDER-DATE.
+           MOVE WS-SYS-TIME TO OT-ORDER-TIME.
+           MOVE WS-ORDER-CUSTOMER-ID TO OT-CUSTOMER-ID.
+           MOVE WS-LINE-ITEM-COUNT TO OT-LINE-ITEM-COUNT.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-LINE-ITEM-COUNT
+               MOVE OLI-FLOWER-CODE(WS-IDX) TO OT-ITEM-FLOWER-CODE(WS-IDX)
+               MOVE OLI-QUANTITY(WS-IDX) TO OT-ITEM-QUANTITY(WS-IDX)
+               MOVE OLI-UNIT-PRICE(WS-IDX) TO OT-ITEM-UNIT-PRICE(WS-IDX)
+               MOVE OLI-EXTENDED-PRICE(WS-IDX) TO OT-ITEM-EXTENDED-PRICE(WS-IDX)
+           END-PERFORM.
+
+           MOVE TOTAL-PRICE TO OT-MERCHANDISE-SUBTOTAL.
+           MOVE WS-PROMO-CODE TO OT-PROMO-CODE.
+           MOVE WS-DISCOUNT-PERCENT TO OT-DISCOUNT-PERCENT.
+           MOVE WS-DISCOUNT-AMOUNT TO OT-DISCOUNT-AMOUNT.
+           MOVE WS-TAX-RATE TO OT-TAX-RATE.
+           MOVE WS-TAX-AMOUNT TO OT-TAX-AMOUNT.
+           MOVE WS-GRAND-TOTAL TO OT-GRAND-TOTAL.
+           MOVE WS-TENDER-TYPE TO OT-TENDER-TYPE.
+           MOVE WS-AMOUNT-TENDERED TO OT-AMOUNT-TENDERED.
+           MOVE WS-CHANGE-DUE TO OT-CHANGE-DUE.
+           MOVE WS-DELIVERY-FLAG TO OT-DELIVERY-FLAG.
+           MOVE WS-DELIVERY-ADDRESS TO OT-DELIVERY-ADDRESS.
+           MOVE WS-DELIVERY-DATE TO OT-DELIVERY-DATE.
+           MOVE WS-DELIVERY-TIME TO OT-DELIVERY-TIME.
+
+           WRITE ORDER-TRANS-RECORD.
+
+           DISPLAY "Order number " OT-ORDER-NUMBER " recorded. Thank you!".
